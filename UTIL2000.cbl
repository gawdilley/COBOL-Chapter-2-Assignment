@@ -1,205 +1,1005 @@
-000100 IDENTIFICATION DIVISION.                                         00010000
-000200 PROGRAM-ID. UTIL2000.                                            00020003
-000300***************************************************************** 00030000
-000400*  Programmer.:Gabriel Dilley                                     00040003
-000500*  Date.......:February 10, 2026                                  00050003
-000600*  GitHub URL.:                                                   00060000
-000700*  Description:                                                   00070000
-000800***************************************************************** 00080000
-000900 DATA DIVISION.                                                   00090000
-001000 WORKING-STORAGE SECTION.                                         00100000
-001100                                                                  00110000
-001200***************************************************************** 00120000
-001300* CONSTANTS                                                       00130000
-001400***************************************************************** 00140000
-001500 01  WS-RATE-TIER1            PIC V99      VALUE .12.             00150000
-001600 01  WS-RATE-TIER2            PIC V99      VALUE .15.             00160000
-001700 01  WS-RATE-TIER3            PIC V99      VALUE .18.             00170000
-001800 01  WS-TIER1-LIMIT           PIC 9(4)     VALUE 500.             00180000
-001900 01  WS-TIER2-LIMIT           PIC 9(4)     VALUE 500.             00190000
-002000                                                                  00200000
-002100***************************************************************** 00210000
-002200* 3 PREDEFINED CUSTOMERS (NO TABLES)                              00220000
-002300***************************************************************** 00230000
-002400 01  WS-CUST1.                                                    00240000
-002500     05  WS-C1-NAME           PIC X(12)   VALUE 'CUST-ALPHA  '.   00250000
-002600     05  WS-C1-KWH            PIC 9(5)    VALUE 350.              00260000
-002700     05  WS-C1-FEE            PIC 9(3)V99 VALUE 14.95.            00270000
-002800                                                                  00280000
-002810 01  WS-CUST2.                                                    00281003
-002820     05  WS-C2-NAME           PIC X(12)   VALUE 'CUST-BRAVO  '.   00282003
-002830     05  WS-C2-KWH            PIC 9(5)    VALUE 925.              00283003
-002840     05  WS-C2-FEE            PIC 9(3)V99 VALUE 14.95.            00284003
-002850                                                                  00285003
-002860 01  WS-CUST3.                                                    00286003
-002870     05  WS-C3-NAME           PIC X(12)   VALUE 'CUST-CHARLIE'.   00287003
-002880     05  WS-C3-KWH            PIC 9(5)    VALUE 1350.             00288003
-002890     05  WS-C3-FEE            PIC 9(3)V99 VALUE 14.95.            00289003
-002891                                                                  00289103
-002900***************************************************************** 00290000
-003000* CURRENT "INPUT" FIELDS (LOADED PER CUSTOMER)                    00300000
-003100***************************************************************** 00310000
-003200 01  WS-CUST-NAME             PIC X(12)   VALUE SPACES.           00320000
-003300 01  WS-KWH-USED              PIC 9(5)    VALUE 0.                00330000
-003400 01  WS-SERVICE-FEE           PIC 9(3)V99 VALUE 0.                00340000
-003500                                                                  00350000
-003600***************************************************************** 00360000
-003700* WORK AREAS                                                      00370000
-003800***************************************************************** 00380000
-003900 01  WS-TIER1-KWH             PIC 9(5)     VALUE 0.               00390000
-004000 01  WS-TIER2-KWH             PIC 9(5)     VALUE 0.               00400000
-004100 01  WS-TIER3-KWH             PIC 9(5)     VALUE 0.               00410000
-004200                                                                  00420000
-004300 01  WS-TIER1-CHARGE          PIC 9(5)V99  VALUE 0.               00430000
-004400 01  WS-TIER2-CHARGE          PIC 9(5)V99  VALUE 0.               00440000
-004500 01  WS-TIER3-CHARGE          PIC 9(5)V99  VALUE 0.               00450000
-004600                                                                  00460000
-004700 01  WS-SUBTOTAL              PIC 9(6)V99  VALUE 0.               00470000
-004800 01  WS-TOTAL-BILL            PIC 9(6)V99  VALUE 0.               00480000
-004900                                                                  00490000
-005000***************************************************************** 00500000
-005100* EDITED FIELDS FOR DISPLAY                                       00510000
-005200***************************************************************** 00520000
-005300 01  WS-KWH-USED-ED           PIC Z,ZZZ,ZZZ,ZZ9.                  00530000
-005400 01  WS-MONEY-ED              PIC $$,$$$,$$9.99.                  00540000
-005500 01  WS-MONEY-ED2             PIC $$,$$$,$$9.99.                  00550000
-005600                                                                  00560000
-005700***************************************************************** 00570000
-005800* IT'S GO TIME!                                                   00580000
-005900***************************************************************** 00590000
-006000 PROCEDURE DIVISION.                                              00600000
-006100                                                                  00610000
-006200***************************************************************** 00620000
-006300* MAINLINE - DISPLAY HEADING, LOAD CUSTOMER, RUN BILL, STOP       00630000
-006400***************************************************************** 00640000
-006500 000-MAIN.                                                        00650000
-006600     DISPLAY '********************************'.                  00660000
-006700     DISPLAY '*** UTIL2000 - CUSTOMER BILL ***'.                  00670003
-006800     DISPLAY '********************************'.                  00680000
-006900     DISPLAY ' '.                                                 00690000
-007000                                                                  00700000
-007100     PERFORM 500-LOAD-CUST.                                       00710000
-007300                                                                  00730000
-007400     STOP RUN.                                                    00740000
-007500                                                                  00750000
-007600***************************************************************** 00760000
-007700* MOVE name/kwh/fee from CUST into current fields.                00770000
-007800***************************************************************** 00780000
-007900 500-LOAD-CUST.                                                   00790000
-008000     MOVE WS-C1-NAME TO WS-CUST-NAME.                             00800000
-008100     MOVE WS-C1-KWH  TO WS-KWH-USED.                              00810000
-008200     MOVE WS-C1-FEE  TO WS-SERVICE-FEE.                           00820000
-008300     PERFORM 600-RUN-BILL.                                        00830003
-008301                                                                  00830103
-008310     MOVE WS-C2-NAME TO WS-CUST-NAME.                             00831003
-008320     MOVE WS-C2-KWH  TO WS-KWH-USED.                              00832003
-008330     MOVE WS-C2-FEE  TO WS-SERVICE-FEE.                           00833003
-008331     PERFORM 600-RUN-BILL.                                        00833103
-008340                                                                  00834003
-008350     MOVE WS-C3-NAME TO WS-CUST-NAME.                             00835003
-008360     MOVE WS-C3-KWH  TO WS-KWH-USED.                              00836003
-008370     MOVE WS-C3-FEE  TO WS-SERVICE-FEE.                           00837003
-008371     PERFORM 600-RUN-BILL.                                        00837103
-008380                                                                  00838003
-008400***************************************************************** 00840000
-008500* BILL ROUTINE                                                    00850000
-008600***************************************************************** 00860000
-008700 600-RUN-BILL.                                                    00870000
-008800     PERFORM 100-INITIALIZE.                                      00880000
-008900     PERFORM 200-CALC-TIERS.                                      00890000
-009000     PERFORM 300-CALC-CHARGES.                                    00900000
-009100     PERFORM 400-DISPLAY-RESULTS.                                 00910000
-009200     DISPLAY ' '.                                                 00920000
-009300                                                                  00930000
-009400***************************************************************** 00940000
-009500* Zero tier kWh, charges, subtotal, total                         00950000
-009600***************************************************************** 00960000
-009700 100-INITIALIZE.                                                  00970000
-009800     MOVE 0 TO WS-TIER1-KWH                                       00980000
-009900              WS-TIER2-KWH                                        00990000
-010000              WS-TIER3-KWH                                        01000000
-010100              WS-TIER1-CHARGE                                     01010000
-010200              WS-TIER2-CHARGE                                     01020000
-010300              WS-TIER3-CHARGE                                     01030000
-010400              WS-SUBTOTAL                                         01040000
-010500              WS-TOTAL-BILL.                                      01050000
-010600                                                                  01060000
-010700***************************************************************** 01070000
-010800* Determine WS-TIER1-KWH, WS-TIER2-KWH, WS-TIER3-KWH              01080000
-010900* based on WS-KWH-USED                                            01090000
-011000*                                                                 01100000
-011100* These are the per-kWh rates:                                    01110000
-011200* - Tier 1: first 500 kWh at $0.12/kWh                            01120000
-011400* - Tier 2: next 500 kWh (kWh 501 1000) at $0.15/kWh              01140000
-011500* - Tier 3: any kWh above 1000 at $0.18/kWh                       01150000
-011600***************************************************************** 01160000
-011700 200-CALC-TIERS.                                                  01170000
-011800     *> If amount used is less than 500 kWh, all goes in tier 1   01180000
-011900     IF WS-KWH-USED <= WS-TIER1-LIMIT                             01190000
-012000         MOVE WS-KWH-USED TO WS-TIER1-KWH                         01200000
-012100         MOVE 0 TO WS-TIER2-KWH WS-TIER3-KWH                      01210000
-012200     ELSE                                                         01220000
-012300         MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH                      01230000
-012400                                                                  01240000
-012500         *> If amount used is between 501 and 1000 kWh,           01250000
-012600         *> tier 1 is full, remainder goes in tier 2              01260000
-012700         IF WS-KWH-USED <= (WS-TIER1-LIMIT + WS-TIER2-LIMIT)      01270000
-012800             COMPUTE WS-TIER2-KWH =                               01280000
-012900                 WS-KWH-USED - WS-TIER1-LIMIT                     01290000
-013000             MOVE 0 TO WS-TIER3-KWH                               01300000
-013100                                                                  01310000
-013200         *> If amount used is between 1001 and above,             01320000
-013300         *> tier 1 and tier 2 are full, remainder goes in tier 3  01330000
-013400         ELSE                                                     01340000
-013500             MOVE WS-TIER2-LIMIT TO WS-TIER2-KWH                  01350000
-013600             COMPUTE WS-TIER3-KWH =                               01360000
-013700                 WS-KWH-USED - WS-TIER1-LIMIT - WS-TIER2-LIMIT    01370000
-013800         END-IF                                                   01380000
-013900     END-IF.                                                      01390000
-014000                                                                  01400000
-014100***************************************************************** 01410000
-014200* COMPUTE charges using ROUNDED and compute totals.               01420000
-014300***************************************************************** 01430000
-014400 300-CALC-CHARGES.                                                01440000
-014500     COMPUTE WS-TIER1-CHARGE ROUNDED =                            01450000
-014600         WS-TIER1-KWH * WS-RATE-TIER1.                            01460000
-014700                                                                  01470000
-014910     COMPUTE WS-TIER2-CHARGE ROUNDED =                            01491003
-014920         WS-TIER2-KWH * WS-RATE-TIER2.                            01492003
-014930                                                                  01493003
-014960     COMPUTE WS-TIER3-CHARGE ROUNDED =                            01496003
-014970         WS-TIER3-KWH * WS-RATE-TIER3.                            01497003
-014980                                                                  01498003
-014990     COMPUTE WS-SUBTOTAL =                                        01499003
-014991         WS-TIER1-CHARGE + WS-TIER2-CHARGE + WS-TIER3-CHARGE.     01499103
-014992                                                                  01499203
-015000     COMPUTE WS-TOTAL-BILL =                                      01500000
-015100         WS-SUBTOTAL + WS-SERVICE-FEE.                            01510000
-015200                                                                  01520000
-015300***************************************************************** 01530000
-015400* Display report including customer name.                         01540000
-015500***************************************************************** 01550000
-015600 400-DISPLAY-RESULTS.                                             01560000
-015700     MOVE WS-KWH-USED TO WS-KWH-USED-ED.                          01570000
-015800                                                                  01580000
-015900     DISPLAY '--------------------------------'.                  01590000
-016000     DISPLAY 'CUSTOMER: ' WS-CUST-NAME.                           01600000
-016100     DISPLAY '--------------------------------'.                  01610000
-016200     DISPLAY 'KWH USED       : ' WS-KWH-USED-ED.                  01620000
-016300                                                                  01630000
-016400     MOVE WS-SERVICE-FEE TO WS-MONEY-ED.                          01640000
-016500     DISPLAY 'SERVICE FEE    : ' WS-MONEY-ED.                     01650000
-016600                                                                  01660000
-016700     MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.                         01670000
-016800     DISPLAY 'TIER 1 CHARGE  : ' WS-MONEY-ED.                     01680000
-016900                                                                  01690000
-017000     MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.                         01700000
-017100     DISPLAY 'TIER 2 CHARGE  : ' WS-MONEY-ED.                     01710000
-017200                                                                  01720000
-017300     MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.                         01730000
-017400     DISPLAY 'TIER 3 CHARGE  : ' WS-MONEY-ED.                     01740000
-017500                                                                  01750000
-017600     MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.                          01760000
-017700     DISPLAY '--------------------------------'.                  01770000
-017800     DISPLAY 'TOTAL BILL     : ' WS-MONEY-ED2.                    01780000
-017900     DISPLAY '--------------------------------'.                  01790000
+000100 IDENTIFICATION DIVISION.                                         00010004
+000110 PROGRAM-ID. UTIL2000.                                            00010004
+000120******************************************************************00010004
+000130*  Programmer.:Gabriel Dilley                                     00010004
+000140*  Date.......:February 10, 2026                                  00010004
+000150*  GitHub URL.:                                                   00010004
+000160*  Description:                                                   00010004
+000170******************************************************************00010004
+000180*  MODIFICATION HISTORY                                           00010004
+000190*  ---------------------------------------------------------      00010004
+000200*  DATE       INIT  DESCRIPTION                                   00020004
+000210*  ---------------------------------------------------------      00020004
+000220*  03/03/2026 GD    Replaced hardcoded 3-customer blocks with     00020004
+000230*                   CUSTMAST input file; 500-LOAD-CUST now        00020004
+000240*                   reads and loops until end of file.            00020004
+000250*  03/10/2026 GD    Added BILLPRT print-image report file so      00020004
+000260*                   bills can be printed/mailed, one bill per     00020004
+000270*                   page with address block and page headers.     00020004
+000280*  03/17/2026 GD    Added end-of-run control totals (customers    00020004
+000290*                   billed, tier kWh, revenue) for Accounting     00020004
+000300*                   to balance the batch to the G/L.              00030004
+000310*  03/24/2026 GD    Replaced fixed rate/tier constants with a     00030004
+000320*                   date-effective rate table loaded from         00030004
+000330*                   RATEFIL at run start; 250-LOOKUP-RATE picks   00030004
+000340*                   the schedule in effect on the bill date.      00030004
+000350*  03/31/2026 GD    Added 150-EDIT-CUSTOMER to range-check kWh    00030004
+000360*                   used and service fee before billing; bad      00030004
+000370*                   records go to EXCPRPT instead of 600-RUN-     00030004
+000380*                   BILL.                                         00030004
+000390*  04/07/2026 GD    Added checkpoint/restart (CHKPT) so a rerun   00030004
+000400*                   after an abend skips accounts already         00040004
+000410*                   billed this run.                              00040004
+000420*  04/14/2026 GD    Added rate-plan code (residential/commercial  00040004
+000430*                   /industrial) per customer; 300-CALC-CHARGES   00040004
+000440*                   now applies a flat demand charge for C/I      00040004
+000450*                   accounts.                                     00040004
+000460*  04/21/2026 GD    Added AUDITF transaction log - one record     00040004
+000470*                   per computed bill with run date/time for      00040004
+000480*                   dispute research.                             00040004
+000490*  04/28/2026 GD    Added GLEXTR extract summarizing tier and     00040004
+000500*                   service-fee revenue by G/L account code.      00050004
+000510*  05/05/2026 GD    Added billing-days proration of tier limits   00050004
+000520*                   and the flat service fee for move-in/move-    00050004
+000530*                   out and meter-swap accounts.                  00050004
+000540******************************************************************00050004
+000550                                                                  00050004
+000560 ENVIRONMENT DIVISION.                                            00050004
+000570 INPUT-OUTPUT SECTION.                                            00050004
+000580 FILE-CONTROL.                                                    00050004
+000590*  Customer/usage master - one record read per bill run.          00050004
+000600     SELECT CUSTMAST ASSIGN TO "CUSTMAST"                         00060004
+000610         ORGANIZATION IS LINE SEQUENTIAL                          00060004
+000620         FILE STATUS IS WS-CUSTMAST-STATUS.                       00060004
+000630                                                                  00060004
+000640*  Date-effective tier/rate schedule, loaded into a table at      00060004
+000650*  the start of the run.                                          00060004
+000660     SELECT RATEFIL ASSIGN TO "RATEFIL"                           00060004
+000670         ORGANIZATION IS LINE SEQUENTIAL                          00060004
+000680         FILE STATUS IS WS-RATEFIL-STATUS.                        00060004
+000690                                                                  00060004
+000700*  Print-image bill statements, one bill per page.                00070004
+000710     SELECT BILLPRT ASSIGN TO "BILLPRT"                           00070004
+000720         ORGANIZATION IS LINE SEQUENTIAL                          00070004
+000730         FILE STATUS IS WS-BILLPRT-STATUS.                        00070004
+000740                                                                  00070004
+000750*  Exception report for meter readings that fail 150-EDIT-        00070004
+000760*  CUSTOMER.                                                      00070004
+000770     SELECT EXCPRPT ASSIGN TO "EXCPRPT"                           00070004
+000780         ORGANIZATION IS LINE SEQUENTIAL                          00070004
+000790         FILE STATUS IS WS-EXCPRPT-STATUS.                        00070004
+000800                                                                  00080004
+000810*  Audit/transaction log, one record per bill computed.           00080004
+000820     SELECT AUDITF ASSIGN TO "AUDITF"                             00080004
+000830         ORGANIZATION IS LINE SEQUENTIAL                          00080004
+000840         FILE STATUS IS WS-AUDITF-STATUS.                         00080004
+000850                                                                  00080004
+000860*  G/L and A/R extract summarizing the run by account code.       00080004
+000870     SELECT GLEXTR ASSIGN TO "GLEXTR"                             00080004
+000880         ORGANIZATION IS LINE SEQUENTIAL                          00080004
+000890         FILE STATUS IS WS-GLEXTR-STATUS.                         00080004
+000900                                                                  00090004
+000910*  Restart checkpoint - last account number fully billed.         00090004
+000920     SELECT CHKPT ASSIGN TO "CHKPT"                               00090004
+000930         ORGANIZATION IS LINE SEQUENTIAL                          00090004
+000940         FILE STATUS IS WS-CHKPT-STATUS.                          00090004
+000950                                                                  00090004
+000960 DATA DIVISION.                                                   00090004
+000970 FILE SECTION.                                                    00090004
+000980                                                                  00090004
+000990 FD  CUSTMAST                                                     00090004
+001000     RECORDING MODE IS F.                                         00100004
+001010 01  CM-RECORD.                                                   00100004
+001020     05  CM-ACCOUNT-NO            PIC 9(06).                      00100004
+001030     05  CM-CUST-NAME             PIC X(20).                      00100004
+001040     05  CM-ADDR-LINE1            PIC X(25).                      00100004
+001050     05  CM-ADDR-LINE2            PIC X(25).                      00100004
+001060     05  CM-CITY-ST-ZIP           PIC X(25).                      00100004
+001070     05  CM-KWH-USED              PIC S9(05)                      00100004
+001080                                  SIGN LEADING SEPARATE.          00100004
+001090     05  CM-SERVICE-FEE           PIC 9(03)V99.                   00100004
+001100     05  CM-RATE-PLAN-CODE        PIC X(01).                      00110004
+001110     05  CM-BILLING-DAYS          PIC 9(02).                      00110004
+001120     05  CM-BILL-DATE             PIC 9(08).                      00110004
+001130     05  FILLER                   PIC X(05).                      00110004
+001140                                                                  00110004
+001150 FD  RATEFIL                                                      00110004
+001160     RECORDING MODE IS F.                                         00110004
+001170 01  RT-RECORD.                                                   00110004
+001180     05  RT-PLAN-CODE             PIC X(01).                      00110004
+001190     05  RT-EFF-DATE              PIC 9(08).                      00110004
+001200     05  RT-TIER1-LIMIT           PIC 9(05).                      00120004
+001210     05  RT-TIER2-LIMIT           PIC 9(05).                      00120004
+001220     05  RT-RATE1                 PIC V99.                        00120004
+001230     05  RT-RATE2                 PIC V99.                        00120004
+001240     05  RT-RATE3                 PIC V99.                        00120004
+001250     05  RT-DEMAND-RATE           PIC 9(03)V99.                   00120004
+001260     05  RT-STD-DAYS              PIC 9(02).                      00120004
+001270     05  FILLER                   PIC X(10).                      00120004
+001280                                                                  00120004
+001290 FD  BILLPRT                                                      00120004
+001300     RECORDING MODE IS F.                                         00130004
+001310 01  PR-LINE                      PIC X(132).                     00130004
+001320                                                                  00130004
+001330 FD  EXCPRPT                                                      00130004
+001340     RECORDING MODE IS F.                                         00130004
+001350 01  EX-LINE                      PIC X(132).                     00130004
+001360                                                                  00130004
+001370 FD  AUDITF                                                       00130004
+001380     RECORDING MODE IS F.                                         00130004
+001390 01  AU-RECORD.                                                   00130004
+001400     05  AU-ACCOUNT-NO            PIC 9(06).                      00140004
+001410     05  AU-RUN-DATE              PIC 9(08).                      00140004
+001420     05  AU-RUN-TIME              PIC 9(08).                      00140004
+001430     05  AU-KWH-USED              PIC 9(05).                      00140004
+001440     05  AU-TIER1-KWH             PIC 9(05).                      00140004
+001450     05  AU-TIER2-KWH             PIC 9(05).                      00140004
+001460     05  AU-TIER3-KWH             PIC 9(05).                      00140004
+001470     05  AU-TIER1-CHARGE          PIC 9(05)V99.                   00140004
+001480     05  AU-TIER2-CHARGE          PIC 9(05)V99.                   00140004
+001490     05  AU-TIER3-CHARGE          PIC 9(05)V99.                   00140004
+001500     05  AU-DEMAND-CHARGE         PIC 9(05)V99.                   00150004
+001510     05  AU-SERVICE-FEE           PIC 9(03)V99.                   00150004
+001520     05  AU-TOTAL-BILL            PIC 9(06)V99.                   00150004
+001530     05  AU-RATE-PLAN-CODE        PIC X(01).                      00150004
+001540     05  AU-FILLER                PIC X(10).                      00150004
+001550                                                                  00150004
+001560 FD  GLEXTR                                                       00150004
+001570     RECORDING MODE IS F.                                         00150004
+001580 01  GL-RECORD.                                                   00150004
+001590     05  GL-ACCOUNT-CODE          PIC X(08).                      00150004
+001600     05  GL-DESCRIPTION           PIC X(22).                      00160004
+001610     05  GL-AMOUNT                PIC 9(08)V99.                   00160004
+001620     05  GL-FILLER                PIC X(08).                      00160004
+001630                                                                  00160004
+001640 FD  CHKPT                                                        00160004
+001650     RECORDING MODE IS F.                                         00160004
+001660 01  CK-RECORD.                                                   00160004
+001670     05  CK-LAST-ACCOUNT-NO       PIC 9(06).                      00160004
+001680     05  CK-CUSTOMERS-DONE        PIC 9(06).                      00160004
+001681     05  CK-TIER1-KWH             PIC 9(07).                      00160004
+001682     05  CK-TIER2-KWH             PIC 9(07).                      00160004
+001683     05  CK-TIER3-KWH             PIC 9(07).                      00160004
+001684     05  CK-TIER1-CHG             PIC 9(08)V99.                   00160004
+001685     05  CK-TIER2-CHG             PIC 9(08)V99.                   00160004
+001686     05  CK-TIER3-CHG             PIC 9(08)V99.                   00160004
+001687     05  CK-DEMAND-CHG            PIC 9(08)V99.                   00160004
+001688     05  CK-SERVICE-FEE           PIC 9(08)V99.                   00160004
+001689     05  CK-REVENUE               PIC 9(09)V99.                   00160004
+001691     05  CK-EXCEPTION-COUNT       PIC 9(06).                      00160004
+001690     05  CK-FILLER                PIC X(10).                      00160004
+001700                                                                  00170004
+001710 WORKING-STORAGE SECTION.                                         00170004
+001720                                                                  00170004
+001730******************************************************************00170004
+001740* FILE STATUS / SWITCHES                                          00170004
+001750******************************************************************00170004
+001760 01  WS-CUSTMAST-STATUS          PIC X(02)   VALUE '00'.          00170004
+001790 01  WS-RATEFIL-STATUS           PIC X(02)   VALUE '00'.          00170004
+001800     88  WS-RATEFIL-EOF                      VALUE '10'.          00180004
+001810 01  WS-BILLPRT-STATUS           PIC X(02)   VALUE '00'.          00180004
+001820 01  WS-EXCPRPT-STATUS           PIC X(02)   VALUE '00'.          00180004
+001830 01  WS-AUDITF-STATUS            PIC X(02)   VALUE '00'.          00180004
+001840 01  WS-GLEXTR-STATUS            PIC X(02)   VALUE '00'.          00180004
+001850 01  WS-CHKPT-STATUS             PIC X(02)   VALUE '00'.          00180004
+001860     88  WS-CHKPT-NOTFOUND                   VALUE '35'.          00180004
+001870                                                                  00180004
+001880 01  WS-EOF-SW                   PIC X(01)   VALUE 'N'.           00180004
+001890     88  WS-EOF                              VALUE 'Y'.           00180004
+001900 01  WS-SKIP-SW                  PIC X(01)   VALUE 'N'.           00190004
+001910     88  WS-SKIPPING-RECORDS                 VALUE 'Y'.           00190004
+001920 01  WS-VALID-RECORD-SW          PIC X(01)   VALUE 'Y'.           00190004
+001930     88  WS-RECORD-VALID                     VALUE 'Y'.           00190004
+001940     88  WS-RECORD-INVALID                   VALUE 'N'.           00190004
+001950                                                                  00190004
+001960******************************************************************00190004
+001970* RATE/TIER TABLE - LOADED FROM RATEFIL AT RUN START              00190004
+001980* (Keyed by plan code and effective date - no recompile needed    00190004
+001990* to bill under a new commission-approved rate schedule.)         00190004
+002000******************************************************************00200004
+002010 01  WS-RATE-COUNT               PIC 9(03)   VALUE 0.             00200004
+002020 01  WS-RATE-TABLE.                                               00200004
+002030     05  WS-RATE-ENTRY OCCURS 50 TIMES.                           00200004
+002040         10  WS-RT-PLAN-CODE      PIC X(01).                      00200004
+002050         10  WS-RT-EFF-DATE       PIC 9(08).                      00200004
+002060         10  WS-RT-TIER1-LIMIT    PIC 9(05).                      00200004
+002070         10  WS-RT-TIER2-LIMIT    PIC 9(05).                      00200004
+002080         10  WS-RT-RATE1          PIC V99.                        00200004
+002090         10  WS-RT-RATE2          PIC V99.                        00200004
+002100         10  WS-RT-RATE3          PIC V99.                        00210004
+002110         10  WS-RT-DEMAND-RATE    PIC 9(03)V99.                   00210004
+002120         10  WS-RT-STD-DAYS       PIC 9(02).                      00210004
+002130 01  WS-RT-SEARCH-IDX            PIC 9(03)   VALUE 0.             00210004
+002140 01  WS-RT-BEST-IDX              PIC 9(03)   VALUE 0.             00210004
+002150 01  WS-RT-BEST-DATE             PIC 9(08)   VALUE 0.             00210004
+002160                                                                  00210004
+002170******************************************************************00210004
+002180* CURRENT "INPUT" FIELDS (LOADED PER CUSTOMER FROM CUSTMAST)      00210004
+002190******************************************************************00210004
+002200 01  WS-ACCOUNT-NO               PIC 9(06)   VALUE 0.             00220004
+002210 01  WS-CUST-NAME                PIC X(20)   VALUE SPACES.        00220004
+002220 01  WS-ADDR-LINE1               PIC X(25)   VALUE SPACES.        00220004
+002230 01  WS-ADDR-LINE2               PIC X(25)   VALUE SPACES.        00220004
+002240 01  WS-CITY-ST-ZIP              PIC X(25)   VALUE SPACES.        00220004
+002250 01  WS-KWH-USED                 PIC S9(05)                       00220004
+002260                                 SIGN LEADING SEPARATE            00220004
+002270                                 VALUE 0.                         00220004
+002280 01  WS-SERVICE-FEE              PIC 9(03)V99 VALUE 0.            00220004
+002290 01  WS-RATE-PLAN-CODE           PIC X(01)   VALUE 'R'.           00220004
+002300 01  WS-BILLING-DAYS             PIC 9(02)   VALUE 0.             00230004
+002310 01  WS-BILL-DATE                PIC 9(08)   VALUE 0.             00230004
+002320                                                                  00230004
+002330******************************************************************00230004
+002340* CURRENT RATE SCHEDULE SELECTED FOR THIS CUSTOMER/BILL DATE      00230004
+002350******************************************************************00230004
+002360 01  WS-RATE-TIER1               PIC V99      VALUE 0.            00230004
+002370 01  WS-RATE-TIER2               PIC V99      VALUE 0.            00230004
+002380 01  WS-RATE-TIER3               PIC V99      VALUE 0.            00230004
+002390 01  WS-DEMAND-RATE-CUR          PIC 9(03)V99 VALUE 0.            00230004
+002400 01  WS-CUR-STD-DAYS             PIC 9(02)   VALUE 30.            00240004
+002410 01  WS-TIER1-LIMIT-STD          PIC 9(05)   VALUE 0.             00240004
+002420 01  WS-TIER2-LIMIT-STD          PIC 9(05)   VALUE 0.             00240004
+002430 01  WS-TIER1-LIMIT              PIC 9(05)   VALUE 0.             00240004
+002440 01  WS-TIER2-LIMIT              PIC 9(05)   VALUE 0.             00240004
+002450                                                                  00240004
+002460******************************************************************00240004
+002470* EDIT/VALIDATION BOUNDS FOR METER READINGS (150-EDIT-CUSTOMER)   00240004
+002480******************************************************************00240004
+002490 01  WS-MIN-KWH                  PIC 9(05)   VALUE 00000.         00240004
+002500 01  WS-MAX-KWH                  PIC 9(05)   VALUE 75000.         00250004
+002510 01  WS-MIN-FEE                  PIC 9(03)V99 VALUE 0.            00250004
+002520 01  WS-MAX-FEE                  PIC 9(03)V99 VALUE 100.00.       00250004
+002530 01  WS-EDIT-REASON              PIC X(50)   VALUE SPACES.        00250004
+002531 01  WS-EDIT-REASON-PTR          PIC 9(02)   VALUE 1.             00250004
+002540 01  WS-EXCEPTION-COUNT          PIC 9(06)   VALUE 0.             00250004
+002550                                                                  00250004
+002560******************************************************************00250004
+002570* CHECKPOINT / RESTART CONTROL                                    00250004
+002580******************************************************************00250004
+002590 01  WS-CHECKPOINT-INTERVAL      PIC 9(03)   VALUE 005.           00250004
+002600 01  WS-CUSTOMERS-SINCE-CKPT     PIC 9(03)   VALUE 0.             00260004
+002610 01  WS-LAST-CKPT-ACCOUNT        PIC 9(06)   VALUE 0.             00260004
+002620                                                                  00260004
+002630******************************************************************00260004
+002640* WORK AREAS                                                      00260004
+002650******************************************************************00260004
+002660 01  WS-TIER1-KWH                PIC 9(05)   VALUE 0.             00260004
+002670 01  WS-TIER2-KWH                PIC 9(05)   VALUE 0.             00260004
+002680 01  WS-TIER3-KWH                PIC 9(05)   VALUE 0.             00260004
+002690                                                                  00260004
+002700 01  WS-TIER1-CHARGE             PIC 9(05)V99 VALUE 0.            00270004
+002710 01  WS-TIER2-CHARGE             PIC 9(05)V99 VALUE 0.            00270004
+002720 01  WS-TIER3-CHARGE             PIC 9(05)V99 VALUE 0.            00270004
+002730 01  WS-DEMAND-CHARGE            PIC 9(05)V99 VALUE 0.            00270004
+002740 01  WS-PRORATED-SERVICE-FEE     PIC 9(03)V99 VALUE 0.            00270004
+002750                                                                  00270004
+002760 01  WS-SUBTOTAL                 PIC 9(06)V99 VALUE 0.            00270004
+002770 01  WS-TOTAL-BILL               PIC 9(06)V99 VALUE 0.            00270004
+002780                                                                  00270004
+002790******************************************************************00270004
+002800* RUN DATE/TIME (STAMPED ON EVERY AUDIT RECORD)                   00280004
+002810******************************************************************00280004
+002820 01  WS-RUN-DATE                 PIC 9(08)   VALUE 0.             00280004
+002830 01  WS-RUN-TIME                 PIC 9(08)   VALUE 0.             00280004
+002840                                                                  00280004
+002850******************************************************************00280004
+002860* END-OF-RUN CONTROL TOTALS (BALANCES THE BATCH TO THE G/L)       00280004
+002870******************************************************************00280004
+002880 01  WS-CUSTOMERS-BILLED         PIC 9(06)   VALUE 0.             00280004
+002890 01  WS-TOTAL-TIER1-KWH          PIC 9(07)   VALUE 0.             00280004
+002900 01  WS-TOTAL-TIER2-KWH          PIC 9(07)   VALUE 0.             00290004
+002910 01  WS-TOTAL-TIER3-KWH          PIC 9(07)   VALUE 0.             00290004
+002920 01  WS-TOTAL-TIER1-CHG          PIC 9(08)V99 VALUE 0.            00290004
+002930 01  WS-TOTAL-TIER2-CHG          PIC 9(08)V99 VALUE 0.            00290004
+002940 01  WS-TOTAL-TIER3-CHG          PIC 9(08)V99 VALUE 0.            00290004
+002950 01  WS-TOTAL-DEMAND-CHG         PIC 9(08)V99 VALUE 0.            00290004
+002960 01  WS-TOTAL-SERVICE-FEE        PIC 9(08)V99 VALUE 0.            00290004
+002970 01  WS-TOTAL-REVENUE            PIC 9(09)V99 VALUE 0.            00290004
+002980                                                                  00290004
+002990******************************************************************00290004
+003000* G/L ACCOUNT CODES FOR THE A/R EXTRACT                           00300004
+003010******************************************************************00300004
+003020 01  WS-GL-TIER1-ACCT            PIC X(08)   VALUE '40010000'.    00300004
+003030 01  WS-GL-TIER2-ACCT            PIC X(08)   VALUE '40020000'.    00300004
+003040 01  WS-GL-TIER3-ACCT            PIC X(08)   VALUE '40030000'.    00300004
+003050 01  WS-GL-DEMAND-ACCT           PIC X(08)   VALUE '40050000'.    00300004
+003060 01  WS-GL-FEE-ACCT              PIC X(08)   VALUE '40090000'.    00300004
+003070                                                                  00300004
+003080******************************************************************00300004
+003090* PRINT-LINE WORK AREA (BUILT THEN WRITTEN TO BILLPRT/EXCPRPT)    00300004
+003100******************************************************************00310004
+003110 01  WS-PRINT-LINE                PIC X(132)  VALUE SPACES.       00310004
+003120 01  WS-PAGE-COUNT                PIC 9(05)   VALUE 0.            00310004
+003130                                                                  00310004
+003140******************************************************************00310004
+003150* EDITED FIELDS FOR DISPLAY                                       00310004
+003160******************************************************************00310004
+003170 01  WS-KWH-USED-ED              PIC Z,ZZZ,ZZZ,ZZ9.               00310004
+003171 01  WS-KWH-USED-SIGNED-ED       PIC -Z,ZZZ,ZZZ,ZZ9.              00310004
+003180 01  WS-MONEY-ED                 PIC $$,$$$,$$9.99.               00310004
+003190 01  WS-MONEY-ED2                PIC $$,$$$,$$9.99.               00310004
+003200                                                                  00320004
+003210 PROCEDURE DIVISION.                                              00320004
+003220                                                                  00320004
+003230******************************************************************00320004
+003240* MAINLINE - INITIALIZE RUN, LOAD/BILL CUSTOMERS, END-OF-RUN      00320004
+003250******************************************************************00320004
+003260 000-MAIN.                                                        00320004
+003270     PERFORM 050-INITIALIZE-RUN.                                  00320004
+003280     PERFORM 500-LOAD-CUST.                                       00320004
+003290     PERFORM 800-END-OF-RUN.                                      00320004
+003300     STOP RUN.                                                    00330004
+003310                                                                  00330004
+003320******************************************************************00330004
+003330* OPEN FILES, LOAD RATE TABLE, READ RESTART CHECKPOINT            00330004
+003340******************************************************************00330004
+003350 050-INITIALIZE-RUN.                                              00330004
+003360     DISPLAY '********************************'.                  00330004
+003370     DISPLAY '*** UTIL2000 - CUSTOMER BILL ***'.                  00330004
+003380     DISPLAY '********************************'.                  00330004
+003390     DISPLAY ' '.                                                 00330004
+003400                                                                  00340004
+003410     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.                       00340004
+003420     ACCEPT WS-RUN-TIME FROM TIME.                                00340004
+003430                                                                  00340004
+003440     PERFORM 080-READ-CHECKPOINT.                                 00340004
+003450     PERFORM 060-OPEN-FILES.                                      00340004
+003460     PERFORM 070-LOAD-RATE-TABLE.                                 00340004
+003470                                                                  00340004
+003480 060-OPEN-FILES.                                                  00340004
+003490     OPEN INPUT  CUSTMAST.                                        00340004
+003491     IF WS-CUSTMAST-STATUS NOT = '00'                             00340004
+003492         DISPLAY 'UNABLE TO OPEN CUSTMAST, STATUS='               00340004
+003493             WS-CUSTMAST-STATUS                                   00340004
+003494         MOVE 16 TO RETURN-CODE                                   00340004
+003495         STOP RUN                                                 00340004
+003496     END-IF.                                                      00340004
+003500     OPEN INPUT  RATEFIL.                                         00350004
+003501     IF WS-RATEFIL-STATUS NOT = '00'                              00350004
+003502         DISPLAY 'UNABLE TO OPEN RATEFIL, STATUS='                00350004
+003503             WS-RATEFIL-STATUS                                    00350004
+003504         MOVE 16 TO RETURN-CODE                                   00350004
+003505         STOP RUN                                                 00350004
+003506     END-IF.                                                      00350004
+003507                                                                  00350004
+003508*    A RESTARTED RUN EXTENDS THE PRIOR RUN'S PRINT/EXCEPTION/     00350004
+003509*    AUDIT OUTPUT INSTEAD OF TRUNCATING IT, SO THOSE FILES STILL  00350004
+003510*    COVER THE WHOLE RUN AND NOT JUST THE PART SINCE RESTART.     00350004
+003511     IF WS-LAST-CKPT-ACCOUNT > 0                                  00350004
+003512         OPEN EXTEND BILLPRT                                      00350004
+003513         OPEN EXTEND EXCPRPT                                      00350004
+003514         OPEN EXTEND AUDITF                                       00350004
+003515     ELSE                                                         00350004
+003517         OPEN OUTPUT BILLPRT                                      00350004
+003518         OPEN OUTPUT EXCPRPT                                      00350004
+003519         OPEN OUTPUT AUDITF                                       00350004
+003521     END-IF.                                                      00350004
+003522*    GLEXTR IS A RUN-END SUMMARY, NOT A TRANSACTION LOG - IT IS   00350004
+003523*    ALWAYS OPENED OUTPUT AND REWRITTEN FRESH, SINCE THE CONTROL  00350004
+003524*    TOTALS IT SUMMARIZES ARE CARRIED FORWARD ACROSS A RESTART    00350004
+003525*    VIA THE CHECKPOINT (SEE 080-READ-CHECKPOINT) AND ALREADY     00350004
+003526*    COVER THE WHOLE RUN; EXTENDING IT WOULD DOUBLE-COUNT THE     00350004
+003527*    ACCOUNTS PROCESSED BEFORE THE RESTART.                       00350004
+003528     OPEN OUTPUT GLEXTR.                                          00350004
+003529     IF WS-BILLPRT-STATUS NOT = '00'                              00350004
+003530         DISPLAY 'UNABLE TO OPEN BILLPRT, STATUS='                00350004
+003531             WS-BILLPRT-STATUS                                    00350004
+003532         MOVE 16 TO RETURN-CODE                                   00350004
+003533         STOP RUN                                                 00350004
+003534     END-IF.                                                      00350004
+003535     IF WS-EXCPRPT-STATUS NOT = '00'                              00350004
+003536         DISPLAY 'UNABLE TO OPEN EXCPRPT, STATUS='                00350004
+003537             WS-EXCPRPT-STATUS                                    00350004
+003538         MOVE 16 TO RETURN-CODE                                   00350004
+003539         STOP RUN                                                 00350004
+003540     END-IF.                                                      00350004
+003541     IF WS-AUDITF-STATUS NOT = '00'                               00350004
+003542         DISPLAY 'UNABLE TO OPEN AUDITF, STATUS='                 00350004
+003543             WS-AUDITF-STATUS                                     00350004
+003544         MOVE 16 TO RETURN-CODE                                   00350004
+003545         STOP RUN                                                 00350004
+003546     END-IF.                                                      00350004
+003547     IF WS-GLEXTR-STATUS NOT = '00'                               00350004
+003548         DISPLAY 'UNABLE TO OPEN GLEXTR, STATUS='                 00350004
+003549             WS-GLEXTR-STATUS                                     00350004
+003550         MOVE 16 TO RETURN-CODE                                   00350004
+003551         STOP RUN                                                 00350004
+003552     END-IF.                                                      00350004
+003550                                                                  00350004
+003560******************************************************************00350004
+003570* LOAD THE DATE-EFFECTIVE RATE SCHEDULE INTO WS-RATE-TABLE        00350004
+003580******************************************************************00350004
+003590 070-LOAD-RATE-TABLE.                                             00350004
+003600     PERFORM 071-READ-RATE-FILE THRU 071-READ-RATE-FILE-EXIT      00360004
+003610         UNTIL WS-RATEFIL-EOF.                                    00360004
+003620     CLOSE RATEFIL.                                               00360004
+003630                                                                  00360004
+003640 071-READ-RATE-FILE.                                              00360004
+003650     READ RATEFIL                                                 00360004
+003660         AT END                                                   00360004
+003670             SET WS-RATEFIL-EOF TO TRUE                           00360004
+003680             GO TO 071-READ-RATE-FILE-EXIT                        00360004
+003690     END-READ.                                                    00360004
+003695     IF WS-RATE-COUNT >= 50                                       00370004
+003696         DISPLAY 'RATEFIL HAS MORE THAN 50 ROWS - TABLE FULL'     00370004
+003697         MOVE 16 TO RETURN-CODE                                   00370004
+003698         STOP RUN                                                 00370004
+003699     END-IF.                                                      00370004
+003700     ADD 1 TO WS-RATE-COUNT.                                      00370004
+003710     MOVE RT-PLAN-CODE   TO WS-RT-PLAN-CODE(WS-RATE-COUNT).       00370004
+003720     MOVE RT-EFF-DATE    TO WS-RT-EFF-DATE(WS-RATE-COUNT).        00370004
+003730     MOVE RT-TIER1-LIMIT TO WS-RT-TIER1-LIMIT(WS-RATE-COUNT).     00370004
+003740     MOVE RT-TIER2-LIMIT TO WS-RT-TIER2-LIMIT(WS-RATE-COUNT).     00370004
+003750     MOVE RT-RATE1       TO WS-RT-RATE1(WS-RATE-COUNT).           00370004
+003760     MOVE RT-RATE2       TO WS-RT-RATE2(WS-RATE-COUNT).           00370004
+003770     MOVE RT-RATE3       TO WS-RT-RATE3(WS-RATE-COUNT).           00370004
+003780     MOVE RT-DEMAND-RATE TO WS-RT-DEMAND-RATE(WS-RATE-COUNT).     00370004
+003790     MOVE RT-STD-DAYS    TO WS-RT-STD-DAYS(WS-RATE-COUNT).        00370004
+003800 071-READ-RATE-FILE-EXIT.                                         00380004
+003810     EXIT.                                                        00380004
+003820                                                                  00380004
+003830******************************************************************00380004
+003840* READ ANY EXISTING CHECKPOINT SO A RERUN AFTER AN ABEND SKIPS    00380004
+003850* ACCOUNTS ALREADY BILLED.                                        00380004
+003860******************************************************************00380004
+003870 080-READ-CHECKPOINT.                                             00380004
+003880     MOVE 0 TO WS-LAST-CKPT-ACCOUNT.                              00380004
+003890     OPEN INPUT CHKPT.                                            00380004
+003900     IF WS-CHKPT-NOTFOUND                                         00390004
+003910         CONTINUE                                                 00390004
+003920     ELSE                                                         00390004
+003930         READ CHKPT                                               00390004
+003940             AT END                                               00390004
+003950                 MOVE 0 TO WS-LAST-CKPT-ACCOUNT                   00390004
+003960             NOT AT END                                           00390004
+003970                 MOVE CK-LAST-ACCOUNT-NO   TO WS-LAST-CKPT-ACCOUNT00390004
+003980         END-READ                                                 00390004
+003990         CLOSE CHKPT                                              00390004
+004000     END-IF.                                                      00400004
+004010     IF WS-LAST-CKPT-ACCOUNT > 0                                  00400004
+004011         SET WS-SKIPPING-RECORDS TO TRUE                          00400004
+004012         DISPLAY 'RESTARTING AFTER ACCOUNT ' WS-LAST-CKPT-ACCOUNT 00400004
+004013*        CARRY THE PRIOR RUN'S CONTROL TOTALS FORWARD SO THE      00400004
+004014*        END-OF-RUN SUMMARY AND G/L EXTRACT STILL COVER THE       00400004
+004015*        WHOLE RUN, NOT JUST THE PART SINCE THE RESTART POINT.    00400004
+004016         MOVE CK-CUSTOMERS-DONE    TO WS-CUSTOMERS-BILLED         00400004
+004017         MOVE CK-TIER1-KWH         TO WS-TOTAL-TIER1-KWH          00400004
+004018         MOVE CK-TIER2-KWH         TO WS-TOTAL-TIER2-KWH          00400004
+004019         MOVE CK-TIER3-KWH         TO WS-TOTAL-TIER3-KWH          00400004
+004020         MOVE CK-TIER1-CHG         TO WS-TOTAL-TIER1-CHG          00400004
+004021         MOVE CK-TIER2-CHG         TO WS-TOTAL-TIER2-CHG          00400004
+004022         MOVE CK-TIER3-CHG         TO WS-TOTAL-TIER3-CHG          00400004
+004023         MOVE CK-DEMAND-CHG        TO WS-TOTAL-DEMAND-CHG         00400004
+004024         MOVE CK-SERVICE-FEE       TO WS-TOTAL-SERVICE-FEE        00400004
+004025         MOVE CK-REVENUE           TO WS-TOTAL-REVENUE            00400004
+004027         MOVE CK-EXCEPTION-COUNT   TO WS-EXCEPTION-COUNT          00400004
+004026     END-IF.                                                      00400004
+004050                                                                  00400004
+004060******************************************************************00400004
+004070* READ CUSTMAST AND BILL EACH CUSTOMER UNTIL END OF FILE.         00400004
+004080******************************************************************00400004
+004090 500-LOAD-CUST.                                                   00400004
+004100     PERFORM 550-READ-CUSTOMER THRU 550-READ-CUSTOMER-EXIT        00410004
+004110         UNTIL WS-EOF.                                            00410004
+004120                                                                  00410004
+004130 550-READ-CUSTOMER.                                               00410004
+004140     READ CUSTMAST                                                00410004
+004150         AT END                                                   00410004
+004160             SET WS-EOF TO TRUE                                   00410004
+004170             GO TO 550-READ-CUSTOMER-EXIT                         00410004
+004180     END-READ.                                                    00410004
+004190                                                                  00410004
+004200     MOVE CM-ACCOUNT-NO     TO WS-ACCOUNT-NO.                     00420004
+004210     MOVE CM-CUST-NAME      TO WS-CUST-NAME.                      00420004
+004220     MOVE CM-ADDR-LINE1     TO WS-ADDR-LINE1.                     00420004
+004230     MOVE CM-ADDR-LINE2     TO WS-ADDR-LINE2.                     00420004
+004240     MOVE CM-CITY-ST-ZIP    TO WS-CITY-ST-ZIP.                    00420004
+004250     MOVE CM-KWH-USED       TO WS-KWH-USED.                       00420004
+004260     MOVE CM-SERVICE-FEE    TO WS-SERVICE-FEE.                    00420004
+004270     MOVE CM-RATE-PLAN-CODE TO WS-RATE-PLAN-CODE.                 00420004
+004280     MOVE CM-BILL-DATE      TO WS-BILL-DATE.                      00420004
+004290     MOVE CM-BILLING-DAYS   TO WS-BILLING-DAYS.                   00420004
+004300                                                                  00430004
+004310     IF WS-SKIPPING-RECORDS                                       00430004
+004320         IF WS-ACCOUNT-NO NOT > WS-LAST-CKPT-ACCOUNT              00430004
+004330             GO TO 550-READ-CUSTOMER-EXIT                         00430004
+004340         ELSE                                                     00430004
+004350             MOVE 'N' TO WS-SKIP-SW                               00430004
+004360         END-IF                                                   00430004
+004370     END-IF.                                                      00430004
+004380                                                                  00430004
+004390     PERFORM 150-EDIT-CUSTOMER.                                   00430004
+004400     IF WS-RECORD-INVALID                                         00440004
+004410         PERFORM 700-WRITE-EXCEPTION                              00440004
+004420     ELSE                                                         00440004
+004430         PERFORM 600-RUN-BILL THRU 600-RUN-BILL-EXIT              00440004
+004431         IF WS-RECORD-INVALID                                     00440004
+004432             PERFORM 700-WRITE-EXCEPTION                          00440004
+004433         ELSE                                                     00440004
+004434             PERFORM 650-WRITE-CHECKPOINT                         00440004
+004435         END-IF                                                   00440004
+004450     END-IF.                                                      00440004
+004460 550-READ-CUSTOMER-EXIT.                                          00440004
+004470     EXIT.                                                        00440004
+004480                                                                  00440004
+004490******************************************************************00440004
+004500* VALIDATE METER READ AND SERVICE FEE BEFORE ANY TIER MATH IS     00450004
+004510* PERFORMED. BAD DATA IS KICKED BACK TO METER READING INSTEAD     00450004
+004520* OF GOING OUT ON A BILL.                                         00450004
+004530******************************************************************00450004
+004540 150-EDIT-CUSTOMER.                                               00450004
+004550     MOVE 'Y' TO WS-VALID-RECORD-SW.                              00450004
+004560     MOVE SPACES TO WS-EDIT-REASON.                               00450004
+004561     MOVE 1 TO WS-EDIT-REASON-PTR.                                00450004
+004570                                                                  00450004
+004580     IF WS-KWH-USED < WS-MIN-KWH OR WS-KWH-USED > WS-MAX-KWH      00450004
+004590         MOVE 'N' TO WS-VALID-RECORD-SW                           00450004
+004600         STRING 'KWH USED OUT OF RANGE' DELIMITED BY SIZE         00460004
+004601             INTO WS-EDIT-REASON                                  00460004
+004602             WITH POINTER WS-EDIT-REASON-PTR                      00460004
+004620     END-IF.                                                      00460004
+004630                                                                  00460004
+004640     IF WS-SERVICE-FEE < WS-MIN-FEE OR WS-SERVICE-FEE > WS-MAX-FEE00460004
+004650         MOVE 'N' TO WS-VALID-RECORD-SW                           00460004
+004660         IF WS-EDIT-REASON-PTR = 1                                00460004
+004670             STRING 'SERVICE FEE OUT OF RANGE' DELIMITED BY SIZE  00460004
+004680                 INTO WS-EDIT-REASON                              00460004
+004681                 WITH POINTER WS-EDIT-REASON-PTR                  00460004
+004690         ELSE                                                     00460004
+004700             STRING '; SERVICE FEE OUT OF RANGE' DELIMITED BY SIZE00470004
+004710                 INTO WS-EDIT-REASON                              00470004
+004711                 WITH POINTER WS-EDIT-REASON-PTR                  00470004
+004720         END-IF                                                   00470004
+004730     END-IF.                                                      00470004
+004750                                                                  00470004
+004760******************************************************************00470004
+004770* BILL ROUTINE - ONE PASS PER VALID CUSTOMER RECORD               00470004
+004780******************************************************************00470004
+004790 600-RUN-BILL.                                                    00470004
+004800     PERFORM 100-INITIALIZE.                                      00480004
+004810     PERFORM 250-LOOKUP-RATE.                                     00480004
+004811     IF WS-RECORD-INVALID                                         00480004
+004812         GO TO 600-RUN-BILL-EXIT                                  00480004
+004813     END-IF.                                                      00480004
+004820     PERFORM 260-PRORATE-PERIOD.                                  00480004
+004830     PERFORM 200-CALC-TIERS.                                      00480004
+004840     PERFORM 300-CALC-CHARGES.                                    00480004
+004850     PERFORM 400-DISPLAY-RESULTS.                                 00480004
+004860     PERFORM 420-PRINT-BILL.                                      00480004
+004870     PERFORM 450-WRITE-AUDIT.                                     00480004
+004880     PERFORM 480-ACCUM-TOTALS.                                    00480004
+004890     DISPLAY ' '.                                                 00480004
+004891 600-RUN-BILL-EXIT.                                               00490004
+004892     EXIT.                                                        00490004
+004900                                                                  00490004
+004910******************************************************************00490004
+004920* Zero tier kWh, charges, subtotal, total                         00490004
+004930******************************************************************00490004
+004940 100-INITIALIZE.                                                  00490004
+004950     MOVE 0 TO WS-TIER1-KWH                                       00490004
+004960              WS-TIER2-KWH                                        00490004
+004970              WS-TIER3-KWH                                        00490004
+004980              WS-TIER1-CHARGE                                     00490004
+004990              WS-TIER2-CHARGE                                     00490004
+005000              WS-TIER3-CHARGE                                     00500004
+005010              WS-DEMAND-CHARGE                                    00500004
+005020              WS-PRORATED-SERVICE-FEE                             00500004
+005030              WS-TIER1-LIMIT                                      00500004
+005040              WS-TIER2-LIMIT                                      00500004
+005050              WS-SUBTOTAL                                         00500004
+005060              WS-TOTAL-BILL.                                      00500004
+005070                                                                  00500004
+005080******************************************************************00500004
+005090* FIND THE RATE SCHEDULE IN EFFECT, FOR THIS CUSTOMER'S RATE      00500004
+005100* PLAN, ON THE BILL DATE ON THE RECORD (SUPPORTS BACK-DATED/      00510004
+005110* CORRECTED BILLS UNDER AN OLDER SCHEDULE).                       00510004
+005120******************************************************************00510004
+005130 250-LOOKUP-RATE.                                                 00510004
+005140     MOVE 0 TO WS-RT-BEST-IDX.                                    00510004
+005150     MOVE 0 TO WS-RT-BEST-DATE.                                   00510004
+005160     MOVE 1 TO WS-RT-SEARCH-IDX.                                  00510004
+005170     PERFORM 255-SCAN-RATE-TABLE THRU 255-SCAN-RATE-TABLE-EXIT    00510004
+005180         UNTIL WS-RT-SEARCH-IDX > WS-RATE-COUNT.                  00510004
+005190                                                                  00510004
+005200     IF WS-RT-BEST-IDX > 0                                        00520004
+005210         MOVE WS-RT-TIER1-LIMIT(WS-RT-BEST-IDX)                   00520004
+005220                                   TO WS-TIER1-LIMIT-STD          00520004
+005230         MOVE WS-RT-TIER2-LIMIT(WS-RT-BEST-IDX)                   00520004
+005240                                   TO WS-TIER2-LIMIT-STD          00520004
+005250         MOVE WS-RT-RATE1(WS-RT-BEST-IDX)  TO WS-RATE-TIER1       00520004
+005260         MOVE WS-RT-RATE2(WS-RT-BEST-IDX)  TO WS-RATE-TIER2       00520004
+005270         MOVE WS-RT-RATE3(WS-RT-BEST-IDX)  TO WS-RATE-TIER3       00520004
+005280         MOVE WS-RT-DEMAND-RATE(WS-RT-BEST-IDX)                   00520004
+005290                                   TO WS-DEMAND-RATE-CUR          00520004
+005300         MOVE WS-RT-STD-DAYS(WS-RT-BEST-IDX) TO WS-CUR-STD-DAYS   00530004
+005310     ELSE                                                         00530004
+005320*           NO RATE ROW MATCHES THIS CUSTOMER'S PLAN CODE AND     00530004
+005330*           BILL DATE - KICK IT BACK TO METER READING RATHER      00530004
+005340*           THAN SILENTLY SUBSTITUTING ANOTHER PLAN'S SCHEDULE.   00530004
+005341         MOVE 'N' TO WS-VALID-RECORD-SW                           00530004
+005342         MOVE 1 TO WS-EDIT-REASON-PTR                             00530004
+005343         STRING 'NO RATE SCHEDULE FOUND FOR PLAN/DATE'            00530004
+005344             DELIMITED BY SIZE                                    00530004
+005345             INTO WS-EDIT-REASON                                  00530004
+005346             WITH POINTER WS-EDIT-REASON-PTR                      00530004
+005410     END-IF.                                                      00540004
+005420                                                                  00540004
+005430 255-SCAN-RATE-TABLE.                                             00540004
+005440     IF WS-RT-PLAN-CODE(WS-RT-SEARCH-IDX) = WS-RATE-PLAN-CODE     00540004
+005450         AND WS-RT-EFF-DATE(WS-RT-SEARCH-IDX) NOT > WS-BILL-DATE  00540004
+005460         AND WS-RT-EFF-DATE(WS-RT-SEARCH-IDX) > WS-RT-BEST-DATE   00540004
+005470         MOVE WS-RT-SEARCH-IDX TO WS-RT-BEST-IDX                  00540004
+005480         MOVE WS-RT-EFF-DATE(WS-RT-SEARCH-IDX) TO WS-RT-BEST-DATE 00540004
+005490     END-IF.                                                      00540004
+005500     ADD 1 TO WS-RT-SEARCH-IDX.                                   00550004
+005510 255-SCAN-RATE-TABLE-EXIT.                                        00550004
+005520     EXIT.                                                        00550004
+005530                                                                  00550004
+005540******************************************************************00550004
+005550* PRORATE THE STANDARD TIER LIMITS AND THE FLAT SERVICE FEE       00550004
+005560* BY BILLING DAYS FOR MOVE-IN/MOVE-OUT/METER-SWAP ACCOUNTS.       00550004
+005570******************************************************************00550004
+005580 260-PRORATE-PERIOD.                                              00550004
+005590     IF WS-BILLING-DAYS = 0                                       00550004
+005600         MOVE WS-CUR-STD-DAYS TO WS-BILLING-DAYS                  00560004
+005610     END-IF.                                                      00560004
+005620     COMPUTE WS-TIER1-LIMIT ROUNDED =                             00560004
+005630         WS-TIER1-LIMIT-STD * WS-BILLING-DAYS / WS-CUR-STD-DAYS.  00560004
+005640     COMPUTE WS-TIER2-LIMIT ROUNDED =                             00560004
+005650         WS-TIER2-LIMIT-STD * WS-BILLING-DAYS / WS-CUR-STD-DAYS.  00560004
+005660     COMPUTE WS-PRORATED-SERVICE-FEE ROUNDED =                    00560004
+005670         WS-SERVICE-FEE * WS-BILLING-DAYS / WS-CUR-STD-DAYS.      00560004
+005680                                                                  00560004
+005690******************************************************************00560004
+005700* Determine WS-TIER1-KWH, WS-TIER2-KWH, WS-TIER3-KWH              00570004
+005710* based on WS-KWH-USED, using the prorated tier limits for        00570004
+005720* this customer's rate plan and billing period.                   00570004
+005730******************************************************************00570004
+005740 200-CALC-TIERS.                                                  00570004
+005750*    *> If amount used is within tier 1, all goes in tier 1       00570004
+005760     IF WS-KWH-USED <= WS-TIER1-LIMIT                             00570004
+005770         MOVE WS-KWH-USED TO WS-TIER1-KWH                         00570004
+005780         MOVE 0 TO WS-TIER2-KWH WS-TIER3-KWH                      00570004
+005790     ELSE                                                         00570004
+005800         MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH                      00580004
+005810                                                                  00580004
+005820*        *> If amount used is within tier 1 and tier 2,           00580004
+005830*        *> tier 1 is full, remainder goes in tier 2              00580004
+005840         IF WS-KWH-USED <= (WS-TIER1-LIMIT + WS-TIER2-LIMIT)      00580004
+005850             COMPUTE WS-TIER2-KWH =                               00580004
+005860                 WS-KWH-USED - WS-TIER1-LIMIT                     00580004
+005870             MOVE 0 TO WS-TIER3-KWH                               00580004
+005880                                                                  00580004
+005890*        *> Otherwise tier 1 and tier 2 are full, remainder       00580004
+005900*        *> goes in tier 3                                        00590004
+005910         ELSE                                                     00590004
+005920             MOVE WS-TIER2-LIMIT TO WS-TIER2-KWH                  00590004
+005930             COMPUTE WS-TIER3-KWH =                               00590004
+005940                 WS-KWH-USED - WS-TIER1-LIMIT - WS-TIER2-LIMIT    00590004
+005950         END-IF                                                   00590004
+005960     END-IF.                                                      00590004
+005970                                                                  00590004
+005980******************************************************************00590004
+005990* COMPUTE charges using ROUNDED and compute totals. Commercial    00590004
+006000* and industrial accounts also pick up a flat demand charge.      00600004
+006010******************************************************************00600004
+006020 300-CALC-CHARGES.                                                00600004
+006030     COMPUTE WS-TIER1-CHARGE ROUNDED =                            00600004
+006040         WS-TIER1-KWH * WS-RATE-TIER1.                            00600004
+006050                                                                  00600004
+006060     COMPUTE WS-TIER2-CHARGE ROUNDED =                            00600004
+006070         WS-TIER2-KWH * WS-RATE-TIER2.                            00600004
+006080                                                                  00600004
+006090     COMPUTE WS-TIER3-CHARGE ROUNDED =                            00600004
+006100         WS-TIER3-KWH * WS-RATE-TIER3.                            00610004
+006110                                                                  00610004
+006120     IF WS-RATE-PLAN-CODE = 'C' OR WS-RATE-PLAN-CODE = 'I'        00610004
+006130         MOVE WS-DEMAND-RATE-CUR TO WS-DEMAND-CHARGE              00610004
+006140     ELSE                                                         00610004
+006150         MOVE 0 TO WS-DEMAND-CHARGE                               00610004
+006160     END-IF.                                                      00610004
+006170                                                                  00610004
+006180     COMPUTE WS-SUBTOTAL =                                        00610004
+006190         WS-TIER1-CHARGE + WS-TIER2-CHARGE + WS-TIER3-CHARGE      00610004
+006200         + WS-DEMAND-CHARGE.                                      00620004
+006210                                                                  00620004
+006220     COMPUTE WS-TOTAL-BILL =                                      00620004
+006230         WS-SUBTOTAL + WS-PRORATED-SERVICE-FEE.                   00620004
+006240                                                                  00620004
+006250******************************************************************00620004
+006260* Display report including customer name.                         00620004
+006270******************************************************************00620004
+006280 400-DISPLAY-RESULTS.                                             00620004
+006290     MOVE WS-KWH-USED TO WS-KWH-USED-ED.                          00620004
+006300                                                                  00630004
+006310     DISPLAY '--------------------------------'.                  00630004
+006320     DISPLAY 'CUSTOMER: ' WS-CUST-NAME.                           00630004
+006330     DISPLAY 'ACCOUNT : ' WS-ACCOUNT-NO.                          00630004
+006340     DISPLAY '--------------------------------'.                  00630004
+006350     DISPLAY 'KWH USED       : ' WS-KWH-USED-ED.                  00630004
+006360     DISPLAY 'BILLING DAYS   : ' WS-BILLING-DAYS.                 00630004
+006370                                                                  00630004
+006380     MOVE WS-PRORATED-SERVICE-FEE TO WS-MONEY-ED.                 00630004
+006390     DISPLAY 'SERVICE FEE    : ' WS-MONEY-ED.                     00630004
+006400                                                                  00640004
+006410     MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.                         00640004
+006420     DISPLAY 'TIER 1 CHARGE  : ' WS-MONEY-ED.                     00640004
+006430                                                                  00640004
+006440     MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.                         00640004
+006450     DISPLAY 'TIER 2 CHARGE  : ' WS-MONEY-ED.                     00640004
+006460                                                                  00640004
+006470     MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.                         00640004
+006480     DISPLAY 'TIER 3 CHARGE  : ' WS-MONEY-ED.                     00640004
+006490                                                                  00640004
+006500     IF WS-RATE-PLAN-CODE = 'C' OR WS-RATE-PLAN-CODE = 'I'        00650004
+006510         MOVE WS-DEMAND-CHARGE TO WS-MONEY-ED                     00650004
+006520         DISPLAY 'DEMAND CHARGE  : ' WS-MONEY-ED                  00650004
+006530     END-IF.                                                      00650004
+006540                                                                  00650004
+006550     MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.                          00650004
+006560     DISPLAY '--------------------------------'.                  00650004
+006570     DISPLAY 'TOTAL BILL     : ' WS-MONEY-ED2.                    00650004
+006580     DISPLAY '--------------------------------'.                  00650004
+006590                                                                  00650004
+006600******************************************************************00660004
+006610* PRINT A FORMATTED BILL STATEMENT TO BILLPRT - ONE BILL PER      00660004
+006620* PAGE WITH A PAGE HEADER AND A CUSTOMER ADDRESS BLOCK, SO        00660004
+006630* BILLING CAN PRINT AND MAIL IT.                                  00660004
+006640******************************************************************00660004
+006650 420-PRINT-BILL.                                                  00660004
+006660     ADD 1 TO WS-PAGE-COUNT.                                      00660004
+006670                                                                  00660004
+006680     MOVE SPACES TO WS-PRINT-LINE.                                00660004
+006690     STRING 'ACME UTILITY COMPANY' DELIMITED BY SIZE              00660004
+006700         INTO WS-PRINT-LINE.                                      00670004
+006710     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING PAGE.       00670004
+006720                                                                  00670004
+006730     MOVE SPACES TO WS-PRINT-LINE.                                00670004
+006740     STRING 'CUSTOMER UTILITY STATEMENT          PAGE '           00670004
+006750         WS-PAGE-COUNT DELIMITED BY SIZE INTO WS-PRINT-LINE.      00670004
+006760     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00670004
+006770                                                                  00670004
+006780     MOVE SPACES TO WS-PRINT-LINE.                                00670004
+006790     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00670004
+006800                                                                  00680004
+006810     MOVE SPACES TO WS-PRINT-LINE.                                00680004
+006820     STRING 'ACCOUNT NUMBER : ' WS-ACCOUNT-NO DELIMITED BY SIZE   00680004
+006830         INTO WS-PRINT-LINE.                                      00680004
+006840     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00680004
+006850                                                                  00680004
+006860     MOVE SPACES TO WS-PRINT-LINE.                                00680004
+006870     STRING WS-CUST-NAME DELIMITED BY SIZE INTO WS-PRINT-LINE.    00680004
+006880     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00680004
+006890                                                                  00680004
+006900     MOVE SPACES TO WS-PRINT-LINE.                                00690004
+006910     STRING WS-ADDR-LINE1 DELIMITED BY SIZE INTO WS-PRINT-LINE.   00690004
+006920     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00690004
+006930                                                                  00690004
+006940     MOVE SPACES TO WS-PRINT-LINE.                                00690004
+006950     STRING WS-ADDR-LINE2 DELIMITED BY SIZE INTO WS-PRINT-LINE.   00690004
+006960     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00690004
+006970                                                                  00690004
+006980     MOVE SPACES TO WS-PRINT-LINE.                                00690004
+006990     STRING WS-CITY-ST-ZIP DELIMITED BY SIZE INTO WS-PRINT-LINE.  00690004
+007000     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00700004
+007010                                                                  00700004
+007020     MOVE SPACES TO WS-PRINT-LINE.                                00700004
+007030     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00700004
+007040                                                                  00700004
+007050     MOVE SPACES TO WS-PRINT-LINE.                                00700004
+007060     STRING 'BILLING PERIOD DAYS : ' WS-BILLING-DAYS              00700004
+007070         DELIMITED BY SIZE INTO WS-PRINT-LINE.                    00700004
+007080     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00700004
+007090                                                                  00700004
+007100     MOVE WS-KWH-USED TO WS-KWH-USED-ED.                          00710004
+007110     MOVE SPACES TO WS-PRINT-LINE.                                00710004
+007120     STRING 'KWH USED            : ' WS-KWH-USED-ED               00710004
+007130         DELIMITED BY SIZE INTO WS-PRINT-LINE.                    00710004
+007140     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00710004
+007150                                                                  00710004
+007160     MOVE WS-PRORATED-SERVICE-FEE TO WS-MONEY-ED.                 00710004
+007170     MOVE SPACES TO WS-PRINT-LINE.                                00710004
+007180     STRING 'SERVICE FEE         : ' WS-MONEY-ED                  00710004
+007190         DELIMITED BY SIZE INTO WS-PRINT-LINE.                    00710004
+007200     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00720004
+007210                                                                  00720004
+007220     MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.                         00720004
+007230     MOVE SPACES TO WS-PRINT-LINE.                                00720004
+007240     STRING 'TIER 1 CHARGE       : ' WS-MONEY-ED                  00720004
+007250         DELIMITED BY SIZE INTO WS-PRINT-LINE.                    00720004
+007260     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00720004
+007270                                                                  00720004
+007280     MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.                         00720004
+007290     MOVE SPACES TO WS-PRINT-LINE.                                00720004
+007300     STRING 'TIER 2 CHARGE       : ' WS-MONEY-ED                  00730004
+007310         DELIMITED BY SIZE INTO WS-PRINT-LINE.                    00730004
+007320     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00730004
+007330                                                                  00730004
+007340     MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.                         00730004
+007350     MOVE SPACES TO WS-PRINT-LINE.                                00730004
+007360     STRING 'TIER 3 CHARGE       : ' WS-MONEY-ED                  00730004
+007370         DELIMITED BY SIZE INTO WS-PRINT-LINE.                    00730004
+007380     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00730004
+007390                                                                  00730004
+007400     IF WS-RATE-PLAN-CODE = 'C' OR WS-RATE-PLAN-CODE = 'I'        00740004
+007410         MOVE WS-DEMAND-CHARGE TO WS-MONEY-ED                     00740004
+007420         MOVE SPACES TO WS-PRINT-LINE                             00740004
+007430         STRING 'DEMAND CHARGE       : ' WS-MONEY-ED              00740004
+007440             DELIMITED BY SIZE INTO WS-PRINT-LINE                 00740004
+007450         WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE  00740004
+007460     END-IF.                                                      00740004
+007470                                                                  00740004
+007480     MOVE SPACES TO WS-PRINT-LINE.                                00740004
+007490     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00740004
+007500                                                                  00750004
+007510     MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.                          00750004
+007520     MOVE SPACES TO WS-PRINT-LINE.                                00750004
+007530     STRING 'TOTAL DUE           : ' WS-MONEY-ED2                 00750004
+007540         DELIMITED BY SIZE INTO WS-PRINT-LINE.                    00750004
+007550     WRITE PR-LINE FROM WS-PRINT-LINE AFTER ADVANCING 1 LINE.     00750004
+007560                                                                  00750004
+007570******************************************************************00750004
+007580* WRITE ONE AUDIT/TRANSACTION RECORD FOR EVERY BILL COMPUTED SO   00750004
+007590* A LATER DISPUTE CAN BE RESEARCHED WITHOUT RERUNNING THE BILL.   00750004
+007600******************************************************************00760004
+007610 450-WRITE-AUDIT.                                                 00760004
+007620     INITIALIZE AU-RECORD.                                        00760004
+007630     MOVE WS-ACCOUNT-NO      TO AU-ACCOUNT-NO.                    00760004
+007640     MOVE WS-RUN-DATE        TO AU-RUN-DATE.                      00760004
+007650     MOVE WS-RUN-TIME        TO AU-RUN-TIME.                      00760004
+007660     MOVE WS-KWH-USED        TO AU-KWH-USED.                      00760004
+007670     MOVE WS-TIER1-KWH       TO AU-TIER1-KWH.                     00760004
+007680     MOVE WS-TIER2-KWH       TO AU-TIER2-KWH.                     00760004
+007690     MOVE WS-TIER3-KWH       TO AU-TIER3-KWH.                     00760004
+007700     MOVE WS-TIER1-CHARGE    TO AU-TIER1-CHARGE.                  00770004
+007710     MOVE WS-TIER2-CHARGE    TO AU-TIER2-CHARGE.                  00770004
+007720     MOVE WS-TIER3-CHARGE    TO AU-TIER3-CHARGE.                  00770004
+007730     MOVE WS-DEMAND-CHARGE   TO AU-DEMAND-CHARGE.                 00770004
+007740     MOVE WS-PRORATED-SERVICE-FEE TO AU-SERVICE-FEE.              00770004
+007750     MOVE WS-TOTAL-BILL      TO AU-TOTAL-BILL.                    00770004
+007760     MOVE WS-RATE-PLAN-CODE  TO AU-RATE-PLAN-CODE.                00770004
+007770     WRITE AU-RECORD.                                             00770004
+007780                                                                  00770004
+007790******************************************************************00770004
+007800* ACCUMULATE END-OF-RUN CONTROL TOTALS.                           00780004
+007810******************************************************************00780004
+007820 480-ACCUM-TOTALS.                                                00780004
+007830     ADD 1                TO WS-CUSTOMERS-BILLED.                 00780004
+007840     ADD WS-TIER1-KWH      TO WS-TOTAL-TIER1-KWH.                 00780004
+007850     ADD WS-TIER2-KWH      TO WS-TOTAL-TIER2-KWH.                 00780004
+007860     ADD WS-TIER3-KWH      TO WS-TOTAL-TIER3-KWH.                 00780004
+007870     ADD WS-TIER1-CHARGE   TO WS-TOTAL-TIER1-CHG.                 00780004
+007880     ADD WS-TIER2-CHARGE   TO WS-TOTAL-TIER2-CHG.                 00780004
+007890     ADD WS-TIER3-CHARGE   TO WS-TOTAL-TIER3-CHG.                 00780004
+007900     ADD WS-DEMAND-CHARGE  TO WS-TOTAL-DEMAND-CHG.                00790004
+007910     ADD WS-PRORATED-SERVICE-FEE TO WS-TOTAL-SERVICE-FEE.         00790004
+007920     ADD WS-TOTAL-BILL     TO WS-TOTAL-REVENUE.                   00790004
+007930                                                                  00790004
+007940******************************************************************00790004
+007950* WRITE A RECORD TO THE EXCEPTION REPORT FOR A CUSTOMER WHOSE     00790004
+007960* METER READING OR SERVICE FEE FAILED 150-EDIT-CUSTOMER.          00790004
+007970******************************************************************00790004
+007980 700-WRITE-EXCEPTION.                                             00790004
+007990     ADD 1 TO WS-EXCEPTION-COUNT.                                 00790004
+008000     MOVE WS-KWH-USED TO WS-KWH-USED-SIGNED-ED.                   00800004
+008010     MOVE SPACES TO WS-PRINT-LINE.                                00800004
+008020     STRING 'ACCT ' WS-ACCOUNT-NO ' ' WS-CUST-NAME                00800004
+008030         ' KWH=' WS-KWH-USED-SIGNED-ED ' FEE=' WS-SERVICE-FEE     00800004
+008040         ' REASON: ' WS-EDIT-REASON                               00800004
+008050         DELIMITED BY SIZE INTO WS-PRINT-LINE.                    00800004
+008060     WRITE EX-LINE FROM WS-PRINT-LINE.                            00800004
+008070     DISPLAY '*** EXCEPTION - ' WS-PRINT-LINE(1:79).              00800004
+008080                                                                  00800004
+008090******************************************************************00800004
+008100* PERIODICALLY CHECKPOINT THE LAST ACCOUNT BILLED SO A RESTART    00810004
+008110* AFTER AN ABEND CAN SKIP FORWARD CLEANLY.                        00810004
+008120******************************************************************00810004
+008130 650-WRITE-CHECKPOINT.                                            00810004
+008140     ADD 1 TO WS-CUSTOMERS-SINCE-CKPT.                            00810004
+008150     IF WS-CUSTOMERS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL         00810004
+008160         INITIALIZE CK-RECORD                                     00810004
+008170         MOVE WS-ACCOUNT-NO       TO CK-LAST-ACCOUNT-NO           00810004
+008180         MOVE WS-CUSTOMERS-BILLED TO CK-CUSTOMERS-DONE            00810004
+008181         MOVE WS-TOTAL-TIER1-KWH  TO CK-TIER1-KWH                 00810004
+008182         MOVE WS-TOTAL-TIER2-KWH  TO CK-TIER2-KWH                 00810004
+008183         MOVE WS-TOTAL-TIER3-KWH  TO CK-TIER3-KWH                 00810004
+008184         MOVE WS-TOTAL-TIER1-CHG  TO CK-TIER1-CHG                 00810004
+008185         MOVE WS-TOTAL-TIER2-CHG  TO CK-TIER2-CHG                 00810004
+008186         MOVE WS-TOTAL-TIER3-CHG  TO CK-TIER3-CHG                 00810004
+008187         MOVE WS-TOTAL-DEMAND-CHG TO CK-DEMAND-CHG                00810004
+008188         MOVE WS-TOTAL-SERVICE-FEE TO CK-SERVICE-FEE              00810004
+008189         MOVE WS-TOTAL-REVENUE    TO CK-REVENUE                   00810004
+008191         MOVE WS-EXCEPTION-COUNT  TO CK-EXCEPTION-COUNT           00810004
+008190         OPEN OUTPUT CHKPT                                        00810004
+008200         WRITE CK-RECORD                                          00820004
+008210         CLOSE CHKPT                                              00820004
+008220         MOVE 0 TO WS-CUSTOMERS-SINCE-CKPT                        00820004
+008230     END-IF.                                                      00820004
+008240                                                                  00820004
+008250******************************************************************00820004
+008260* PRINT/DISPLAY CONTROL TOTALS, WRITE THE G/L EXTRACT, CLEAR      00820004
+008270* THE CHECKPOINT, AND CLOSE UP.                                   00820004
+008280******************************************************************00820004
+008290 800-END-OF-RUN.                                                  00820004
+008300     PERFORM 820-PRINT-SUMMARY.                                   00830004
+008310     PERFORM 840-WRITE-GL-EXTRACT.                                00830004
+008320     PERFORM 860-CLEAR-CHECKPOINT.                                00830004
+008330     PERFORM 880-CLOSE-FILES.                                     00830004
+008340                                                                  00830004
+008350 820-PRINT-SUMMARY.                                               00830004
+008360     DISPLAY '================================'.                  00830004
+008370     DISPLAY '***   END-OF-RUN CONTROL TOTALS   ***'.             00830004
+008380     DISPLAY '================================'.                  00830004
+008390     DISPLAY 'CUSTOMERS BILLED  : ' WS-CUSTOMERS-BILLED.          00830004
+008400     DISPLAY 'RECORDS REJECTED  : ' WS-EXCEPTION-COUNT.           00840004
+008410     DISPLAY 'TOTAL TIER 1 KWH  : ' WS-TOTAL-TIER1-KWH.           00840004
+008420     DISPLAY 'TOTAL TIER 2 KWH  : ' WS-TOTAL-TIER2-KWH.           00840004
+008430     DISPLAY 'TOTAL TIER 3 KWH  : ' WS-TOTAL-TIER3-KWH.           00840004
+008440                                                                  00840004
+008450     MOVE WS-TOTAL-TIER1-CHG TO WS-MONEY-ED.                      00840004
+008460     DISPLAY 'TOTAL TIER 1 REV  : ' WS-MONEY-ED.                  00840004
+008470     MOVE WS-TOTAL-TIER2-CHG TO WS-MONEY-ED.                      00840004
+008480     DISPLAY 'TOTAL TIER 2 REV  : ' WS-MONEY-ED.                  00840004
+008490     MOVE WS-TOTAL-TIER3-CHG TO WS-MONEY-ED.                      00840004
+008500     DISPLAY 'TOTAL TIER 3 REV  : ' WS-MONEY-ED.                  00850004
+008510     MOVE WS-TOTAL-DEMAND-CHG TO WS-MONEY-ED.                     00850004
+008520     DISPLAY 'TOTAL DEMAND REV  : ' WS-MONEY-ED.                  00850004
+008530     MOVE WS-TOTAL-SERVICE-FEE TO WS-MONEY-ED.                    00850004
+008540     DISPLAY 'TOTAL SERVICE FEE : ' WS-MONEY-ED.                  00850004
+008550     MOVE WS-TOTAL-REVENUE TO WS-MONEY-ED2.                       00850004
+008560     DISPLAY 'TOTAL REVENUE     : ' WS-MONEY-ED2.                 00850004
+008570     DISPLAY '================================'.                  00850004
+008580                                                                  00850004
+008800                                                                  00880004
+008810******************************************************************00880004
+008820* WRITE THE G/L AND A/R EXTRACT - REVENUE BY G/L ACCOUNT CODE.    00880004
+008830******************************************************************00880004
+008840 840-WRITE-GL-EXTRACT.                                            00880004
+008850     INITIALIZE GL-RECORD.                                        00880004
+008860     MOVE WS-GL-TIER1-ACCT     TO GL-ACCOUNT-CODE.                00880004
+008870     MOVE 'TIER 1 ENERGY REVENUE' TO GL-DESCRIPTION.              00880004
+008880     MOVE WS-TOTAL-TIER1-CHG   TO GL-AMOUNT.                      00880004
+008890     WRITE GL-RECORD.                                             00880004
+008900                                                                  00890004
+008910     INITIALIZE GL-RECORD.                                        00890004
+008920     MOVE WS-GL-TIER2-ACCT     TO GL-ACCOUNT-CODE.                00890004
+008930     MOVE 'TIER 2 ENERGY REVENUE' TO GL-DESCRIPTION.              00890004
+008940     MOVE WS-TOTAL-TIER2-CHG   TO GL-AMOUNT.                      00890004
+008950     WRITE GL-RECORD.                                             00890004
+008960                                                                  00890004
+008970     INITIALIZE GL-RECORD.                                        00890004
+008980     MOVE WS-GL-TIER3-ACCT     TO GL-ACCOUNT-CODE.                00890004
+008990     MOVE 'TIER 3 ENERGY REVENUE' TO GL-DESCRIPTION.              00890004
+009000     MOVE WS-TOTAL-TIER3-CHG   TO GL-AMOUNT.                      00900004
+009010     WRITE GL-RECORD.                                             00900004
+009020                                                                  00900004
+009030     INITIALIZE GL-RECORD.                                        00900004
+009040     MOVE WS-GL-DEMAND-ACCT    TO GL-ACCOUNT-CODE.                00900004
+009050     MOVE 'DEMAND CHARGE REVENUE' TO GL-DESCRIPTION.              00900004
+009060     MOVE WS-TOTAL-DEMAND-CHG  TO GL-AMOUNT.                      00900004
+009070     WRITE GL-RECORD.                                             00900004
+009080                                                                  00900004
+009090     INITIALIZE GL-RECORD.                                        00900004
+009100     MOVE WS-GL-FEE-ACCT       TO GL-ACCOUNT-CODE.                00910004
+009110     MOVE 'SERVICE FEE REVENUE'   TO GL-DESCRIPTION.              00910004
+009120     MOVE WS-TOTAL-SERVICE-FEE TO GL-AMOUNT.                      00910004
+009130     WRITE GL-RECORD.                                             00910004
+009140                                                                  00910004
+009150******************************************************************00910004
+009160* A SUCCESSFUL COMPLETE RUN HAS NOTHING LEFT TO RESTART FROM -    00910004
+009170* CLEAR THE CHECKPOINT SO THE NEXT RUN STARTS AT THE TOP.         00910004
+009180******************************************************************00910004
+009190 860-CLEAR-CHECKPOINT.                                            00910004
+009200     INITIALIZE CK-RECORD.                                        00920004
+009210     MOVE WS-CUSTOMERS-BILLED TO CK-CUSTOMERS-DONE.               00920004
+009215     MOVE WS-EXCEPTION-COUNT  TO CK-EXCEPTION-COUNT.              00920004
+009220     OPEN OUTPUT CHKPT.                                           00920004
+009230     WRITE CK-RECORD.                                             00920004
+009240     CLOSE CHKPT.                                                 00920004
+009250                                                                  00920004
+009260 880-CLOSE-FILES.                                                 00920004
+009270     CLOSE CUSTMAST.                                              00920004
+009280     CLOSE BILLPRT.                                               00920004
+009290     CLOSE EXCPRPT.                                               00920004
+009300     CLOSE AUDITF.                                                00930004
+009310     CLOSE GLEXTR.                                                00930004
